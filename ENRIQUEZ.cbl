@@ -1,86 +1,284 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ENRIQUEZ.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  WS-TYPE-OF-FRAME    PIC X(10).
-       01  WS-LENGTH-AND-WIDTH    PIC 9(3).
-       01  WS-FRAME-COLOR       PIC X(10).
-       01  WS-NUMBER-OF-CROWNS     PIC 9(3).
-
-       01  WS-AMOUNT-OF-FRAMES     PIC 999V99.
-       01  WS-AMOUNT-OF-CROWNS     PIC 999V99.
-       01  WS-AMOUNT-OF-FRAME-COLOR    PIC 999V99.
-       01  WS-AMOUNT-OF-CB         PIC 999V99.
-       01  WS-AMOUNT-OF-G         PIC 999V99.
-
-       01  WS-TOTAL-PURCHASED-AMOUNT   PIC 999V99.
-
-       01  WS-CHOICE-CB PIC X(1).
-       01  WS-CHOICE-G PIC X(1).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            DISPLAY "The length and width, in inches, of the picture:"
-            ACCEPT WS-LENGTH-AND-WIDTH
-            DISPLAY "The type of the frame:"
-            ACCEPT WS-TYPE-OF-FRAME
-            DISPLAY "Choice of color to color the frame:"
-            ACCEPT WS-FRAME-COLOR
-            DISPLAY "Enter the number of crowns:"
-            ACCEPT WS-NUMBER-OF-CROWNS
-
-            DISPLAY "Want to put a carboard behind?"
-            ACCEPT WS-CHOICE-CB
-            DISPLAY "Want to put a glass on top?"
-            ACCEPT WS-CHOICE-G
-
-            IF WS-TYPE-OF-FRAME = 'REGULAR' OR 'regular' THEN
-                ADD 15 TO WS-AMOUNT-OF-FRAMES
-            ELSE IF WS-TYPE-OF-FRAME = 'FANCY' OR 'fancy' THEN
-                ADD 35 TO WS-AMOUNT-OF-FRAMES
-            END-IF.
-
-            IF WS-FRAME-COLOR NOT = 'WHITE' OR 'white' THEN
-                MULTIPLY 10 BY WS-LENGTH-AND-WIDTH
-                GIVING WS-AMOUNT-OF-FRAME-COLOR
-            ELSE
-                ADD 0 TO WS-AMOUNT-OF-FRAME-COLOR
-            END-IF.
-
-            IF WS-NUMBER-OF-CROWNS NOT = 0 THEN
-                MULTIPLY 35 BY WS-NUMBER-OF-CROWNS
-                GIVING WS-AMOUNT-OF-CROWNS
-            ELSE
-                ADD 0 TO WS-AMOUNT-OF-CROWNS
-            END-IF.
-
-            IF WS-CHOICE-CB = 'Y' OR 'y' THEN
-                MULTIPLY 2 BY WS-LENGTH-AND-WIDTH
-                GIVING WS-AMOUNT-OF-CB
-            ELSE
-                ADD 0 TO WS-AMOUNT-OF-CB
-            END-IF.
-
-            IF WS-CHOICE-G = 'Y' OR 'y' THEN
-                MULTIPLY 7 BY WS-LENGTH-AND-WIDTH
-                GIVING WS-AMOUNT-OF-G
-            ELSE
-                ADD 0 TO WS-AMOUNT-OF-G
-            END-IF.
-
-       DONE-PROCEDURE.
-            DISPLAY "-----------------------------------------"
-            DISPLAY "TOTAL AMOUNT PURCHASED:"
-             ADD WS-AMOUNT-OF-FRAMES, WS-AMOUNT-OF-FRAME-COLOR,
-             WS-AMOUNT-OF-CROWNS, WS-AMOUNT-OF-CB, WS-AMOUNT-OF-G
-             TO WS-TOTAL-PURCHASED-AMOUNT.
-            DISPLAY WS-TOTAL-PURCHASED-AMOUNT.
-            STOP RUN.
-       END PROGRAM ENRIQUEZ.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ENRIQUEZ.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ORDER-FILE
+           ASSIGN TO WS-ORDER-FILE-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ORDER-NUM-OUT
+           FILE STATUS IS WS-ORDER-STATUS.
+       SELECT ORDER-SEQ-FILE
+           ASSIGN TO WS-ORDER-SEQ-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SEQ-STATUS.
+       SELECT RATE-FILE
+           ASSIGN TO WS-RATE-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RATE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-FILE
+           DATA RECORD IS ORDER-REC.
+       01  ORDER-REC.
+           05  ORDER-NUM-OUT            PIC 9(9).
+           05  ORDER-DATE-OUT           PIC 9(8).
+           05  ORDER-ITEM-COUNT-OUT     PIC 9(3).
+           05  ORDER-TOTAL-AMOUNT-OUT   PIC 9(5)V99.
+           05  ORDER-ITEM-OUT OCCURS 20 TIMES.
+               10  ORDER-LENGTH-WIDTH-OUT   PIC 9(3).
+               10  ORDER-TYPE-OF-FRAME-OUT  PIC X(10).
+               10  ORDER-FRAME-COLOR-OUT    PIC X(10).
+               10  ORDER-NUM-CROWNS-OUT     PIC 9(3).
+               10  ORDER-CHOICE-CB-OUT      PIC X(1).
+               10  ORDER-CHOICE-G-OUT       PIC X(1).
+               10  ORDER-ITEM-AMOUNT-OUT    PIC 999V99.
+       FD  ORDER-SEQ-FILE
+           DATA RECORD IS ORDER-SEQ-REC.
+       01  ORDER-SEQ-REC.
+           05  SEQ-LAST-ORDER-NUM       PIC 9(9).
+       FD  RATE-FILE
+           DATA RECORD IS RATE-REC.
+       01  RATE-REC.
+           05  RATE-REGULAR-FRAME       PIC 9(3)V99.
+           05  RATE-FANCY-FRAME         PIC 9(3)V99.
+           05  RATE-COLOR-SURCHARGE     PIC 9(3)V99.
+           05  RATE-PER-CROWN           PIC 9(3)V99.
+           05  RATE-CARDBOARD           PIC 9(3)V99.
+           05  RATE-GLASS               PIC 9(3)V99.
+       WORKING-STORAGE SECTION.
+       01  WS-ORDER-FILE-PATH      PIC X(100).
+       01  WS-ORDER-SEQ-PATH       PIC X(100).
+       01  WS-RATE-FILE-PATH       PIC X(100).
+       01  WS-ORDER-STATUS         PIC XX    VALUE "00".
+       01  WS-SEQ-STATUS           PIC XX    VALUE "00".
+       01  WS-RATE-STATUS          PIC XX    VALUE "00".
+       01  WS-NEXT-ORDER-NUM       PIC 9(9)  VALUE ZERO.
+
+       01  WS-TYPE-OF-FRAME    PIC X(10).
+       01  WS-LENGTH-AND-WIDTH    PIC 9(3).
+       01  WS-FRAME-COLOR       PIC X(10).
+       01  WS-NUMBER-OF-CROWNS     PIC 9(3).
+
+       01  WS-AMOUNT-OF-FRAMES     PIC 999V99.
+       01  WS-AMOUNT-OF-CROWNS     PIC 999V99.
+       01  WS-AMOUNT-OF-FRAME-COLOR    PIC 999V99.
+       01  WS-AMOUNT-OF-CB         PIC 999V99.
+       01  WS-AMOUNT-OF-G         PIC 999V99.
+
+       01  WS-TOTAL-PURCHASED-AMOUNT   PIC 999V99.
+
+       01  WS-CHOICE-CB PIC X(1).
+       01  WS-CHOICE-G PIC X(1).
+
+       01  WS-MORE-ITEMS           PIC X     VALUE "Y".
+       01  WS-ITEM-COUNT           PIC 9(3)  VALUE ZERO.
+       01  WS-ITEM-IDX             PIC 9(3).
+       01  WS-GRAND-TOTAL          PIC 9(5)V99 VALUE ZERO.
+       01  WS-ITEM-TABLE.
+           05  WS-ITEM OCCURS 20 TIMES.
+               10  WS-ITEM-LENGTH-WIDTH     PIC 9(3).
+               10  WS-ITEM-TYPE-OF-FRAME    PIC X(10).
+               10  WS-ITEM-FRAME-COLOR      PIC X(10).
+               10  WS-ITEM-NUMBER-OF-CROWNS PIC 9(3).
+               10  WS-ITEM-CHOICE-CB        PIC X(1).
+               10  WS-ITEM-CHOICE-G         PIC X(1).
+               10  WS-ITEM-AMOUNT           PIC 999V99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM A-050-GET-PARMS.
+            PERFORM A-060-LOAD-RATES.
+            PERFORM A-100-GET-NEXT-ORDER-NUM.
+
+            PERFORM UNTIL (WS-MORE-ITEMS NOT = "Y"
+                    AND WS-MORE-ITEMS NOT = "y")
+                    OR WS-ITEM-COUNT = 20
+                PERFORM B-100-TAKE-ITEM
+                IF WS-ITEM-COUNT = 20
+                    DISPLAY "MAXIMUM OF 20 ITEMS PER ORDER REACHED"
+                ELSE
+                    DISPLAY "Add another frame to this order? (Y/N):"
+                    ACCEPT WS-MORE-ITEMS
+                END-IF
+            END-PERFORM.
+
+            PERFORM DONE-PROCEDURE.
+
+       B-100-TAKE-ITEM.
+            MOVE ZERO TO WS-AMOUNT-OF-FRAMES.
+            MOVE ZERO TO WS-AMOUNT-OF-FRAME-COLOR.
+            MOVE ZERO TO WS-AMOUNT-OF-CROWNS.
+            MOVE ZERO TO WS-AMOUNT-OF-CB.
+            MOVE ZERO TO WS-AMOUNT-OF-G.
+            MOVE ZERO TO WS-TOTAL-PURCHASED-AMOUNT.
+
+            DISPLAY "The length and width, in inches, of the picture:"
+            ACCEPT WS-LENGTH-AND-WIDTH
+            DISPLAY "The type of the frame:"
+            ACCEPT WS-TYPE-OF-FRAME
+            DISPLAY "Choice of color to color the frame:"
+            ACCEPT WS-FRAME-COLOR
+            DISPLAY "Enter the number of crowns:"
+            ACCEPT WS-NUMBER-OF-CROWNS
+
+            DISPLAY "Want to put a carboard behind?"
+            ACCEPT WS-CHOICE-CB
+            DISPLAY "Want to put a glass on top?"
+            ACCEPT WS-CHOICE-G
+
+            IF WS-TYPE-OF-FRAME = 'REGULAR' OR 'regular' THEN
+                ADD RATE-REGULAR-FRAME TO WS-AMOUNT-OF-FRAMES
+            ELSE IF WS-TYPE-OF-FRAME = 'FANCY' OR 'fancy' THEN
+                ADD RATE-FANCY-FRAME TO WS-AMOUNT-OF-FRAMES
+            END-IF.
+
+            IF WS-FRAME-COLOR NOT = 'WHITE' OR 'white' THEN
+                MULTIPLY RATE-COLOR-SURCHARGE BY WS-LENGTH-AND-WIDTH
+                GIVING WS-AMOUNT-OF-FRAME-COLOR
+            ELSE
+                ADD 0 TO WS-AMOUNT-OF-FRAME-COLOR
+            END-IF.
+
+            IF WS-NUMBER-OF-CROWNS NOT = 0 THEN
+                MULTIPLY RATE-PER-CROWN BY WS-NUMBER-OF-CROWNS
+                GIVING WS-AMOUNT-OF-CROWNS
+            ELSE
+                ADD 0 TO WS-AMOUNT-OF-CROWNS
+            END-IF.
+
+            IF WS-CHOICE-CB = 'Y' OR 'y' THEN
+                MULTIPLY RATE-CARDBOARD BY WS-LENGTH-AND-WIDTH
+                GIVING WS-AMOUNT-OF-CB
+            ELSE
+                ADD 0 TO WS-AMOUNT-OF-CB
+            END-IF.
+
+            IF WS-CHOICE-G = 'Y' OR 'y' THEN
+                MULTIPLY RATE-GLASS BY WS-LENGTH-AND-WIDTH
+                GIVING WS-AMOUNT-OF-G
+            ELSE
+                ADD 0 TO WS-AMOUNT-OF-G
+            END-IF.
+
+            ADD WS-AMOUNT-OF-FRAMES, WS-AMOUNT-OF-FRAME-COLOR,
+             WS-AMOUNT-OF-CROWNS, WS-AMOUNT-OF-CB, WS-AMOUNT-OF-G
+             TO WS-TOTAL-PURCHASED-AMOUNT.
+
+            ADD 1 TO WS-ITEM-COUNT.
+            MOVE WS-LENGTH-AND-WIDTH
+                TO WS-ITEM-LENGTH-WIDTH(WS-ITEM-COUNT).
+            MOVE WS-TYPE-OF-FRAME
+                TO WS-ITEM-TYPE-OF-FRAME(WS-ITEM-COUNT).
+            MOVE WS-FRAME-COLOR
+                TO WS-ITEM-FRAME-COLOR(WS-ITEM-COUNT).
+            MOVE WS-NUMBER-OF-CROWNS
+                TO WS-ITEM-NUMBER-OF-CROWNS(WS-ITEM-COUNT).
+            MOVE WS-CHOICE-CB TO WS-ITEM-CHOICE-CB(WS-ITEM-COUNT).
+            MOVE WS-CHOICE-G TO WS-ITEM-CHOICE-G(WS-ITEM-COUNT).
+            MOVE WS-TOTAL-PURCHASED-AMOUNT
+                TO WS-ITEM-AMOUNT(WS-ITEM-COUNT).
+            ADD WS-TOTAL-PURCHASED-AMOUNT TO WS-GRAND-TOTAL.
+
+       DONE-PROCEDURE.
+            DISPLAY "============ ORDER RECEIPT ============".
+            PERFORM VARYING WS-ITEM-IDX FROM 1 BY 1
+                    UNTIL WS-ITEM-IDX > WS-ITEM-COUNT
+                DISPLAY "ITEM " WS-ITEM-IDX ": "
+                    WS-ITEM-TYPE-OF-FRAME(WS-ITEM-IDX)
+                    " FRAME  AMOUNT: " WS-ITEM-AMOUNT(WS-ITEM-IDX)
+            END-PERFORM.
+            DISPLAY "-----------------------------------------"
+            DISPLAY "GRAND TOTAL: " WS-GRAND-TOTAL.
+            PERFORM Z-100-SAVE-ORDER.
+            STOP RUN.
+
+       A-050-GET-PARMS.
+            ACCEPT WS-ORDER-FILE-PATH FROM ENVIRONMENT "ORDER_FILE_PATH".
+            IF WS-ORDER-FILE-PATH = SPACES
+                MOVE "C:\COBOL_Files\ORDERS.TXT" TO WS-ORDER-FILE-PATH
+            END-IF.
+            ACCEPT WS-ORDER-SEQ-PATH FROM ENVIRONMENT "ORDER_SEQ_PATH".
+            IF WS-ORDER-SEQ-PATH = SPACES
+                MOVE "C:\COBOL_Files\ORDERSEQ.TXT" TO WS-ORDER-SEQ-PATH
+            END-IF.
+
+       A-060-LOAD-RATES.
+            ACCEPT WS-RATE-FILE-PATH FROM ENVIRONMENT "RATE_FILE_PATH".
+            IF WS-RATE-FILE-PATH = SPACES
+                MOVE "C:\COBOL_Files\RATES.TXT" TO WS-RATE-FILE-PATH
+            END-IF.
+            OPEN INPUT RATE-FILE.
+            IF WS-RATE-STATUS = "00"
+                READ RATE-FILE
+                    AT END
+                        PERFORM A-065-DEFAULT-RATES
+                END-READ
+                CLOSE RATE-FILE
+            ELSE
+                PERFORM A-065-DEFAULT-RATES
+            END-IF.
+
+       A-065-DEFAULT-RATES.
+            MOVE 15.00 TO RATE-REGULAR-FRAME.
+            MOVE 35.00 TO RATE-FANCY-FRAME.
+            MOVE 10.00 TO RATE-COLOR-SURCHARGE.
+            MOVE 35.00 TO RATE-PER-CROWN.
+            MOVE 2.00 TO RATE-CARDBOARD.
+            MOVE 7.00 TO RATE-GLASS.
+
+       A-100-GET-NEXT-ORDER-NUM.
+            MOVE ZERO TO WS-NEXT-ORDER-NUM.
+            OPEN INPUT ORDER-SEQ-FILE.
+            IF WS-SEQ-STATUS = "00"
+                READ ORDER-SEQ-FILE
+                    NOT AT END
+                        MOVE SEQ-LAST-ORDER-NUM TO WS-NEXT-ORDER-NUM
+                END-READ
+                CLOSE ORDER-SEQ-FILE
+            END-IF.
+            ADD 1 TO WS-NEXT-ORDER-NUM.
+            OPEN OUTPUT ORDER-SEQ-FILE.
+            MOVE WS-NEXT-ORDER-NUM TO SEQ-LAST-ORDER-NUM.
+            WRITE ORDER-SEQ-REC.
+            CLOSE ORDER-SEQ-FILE.
+
+       Z-100-SAVE-ORDER.
+            OPEN I-O ORDER-FILE.
+            IF WS-ORDER-STATUS = "35"
+                OPEN OUTPUT ORDER-FILE
+            END-IF.
+            MOVE WS-NEXT-ORDER-NUM TO ORDER-NUM-OUT.
+            ACCEPT ORDER-DATE-OUT FROM DATE YYYYMMDD.
+            MOVE WS-ITEM-COUNT TO ORDER-ITEM-COUNT-OUT.
+            MOVE WS-GRAND-TOTAL TO ORDER-TOTAL-AMOUNT-OUT.
+            PERFORM VARYING WS-ITEM-IDX FROM 1 BY 1
+                    UNTIL WS-ITEM-IDX > WS-ITEM-COUNT
+                MOVE WS-ITEM-LENGTH-WIDTH(WS-ITEM-IDX)
+                    TO ORDER-LENGTH-WIDTH-OUT(WS-ITEM-IDX)
+                MOVE WS-ITEM-TYPE-OF-FRAME(WS-ITEM-IDX)
+                    TO ORDER-TYPE-OF-FRAME-OUT(WS-ITEM-IDX)
+                MOVE WS-ITEM-FRAME-COLOR(WS-ITEM-IDX)
+                    TO ORDER-FRAME-COLOR-OUT(WS-ITEM-IDX)
+                MOVE WS-ITEM-NUMBER-OF-CROWNS(WS-ITEM-IDX)
+                    TO ORDER-NUM-CROWNS-OUT(WS-ITEM-IDX)
+                MOVE WS-ITEM-CHOICE-CB(WS-ITEM-IDX)
+                    TO ORDER-CHOICE-CB-OUT(WS-ITEM-IDX)
+                MOVE WS-ITEM-CHOICE-G(WS-ITEM-IDX)
+                    TO ORDER-CHOICE-G-OUT(WS-ITEM-IDX)
+                MOVE WS-ITEM-AMOUNT(WS-ITEM-IDX)
+                    TO ORDER-ITEM-AMOUNT-OUT(WS-ITEM-IDX)
+            END-PERFORM.
+            WRITE ORDER-REC
+                INVALID KEY
+                    DISPLAY "ORDER NUMBER ALREADY ON FILE"
+            END-WRITE.
+            CLOSE ORDER-FILE.
+       END PROGRAM ENRIQUEZ.
