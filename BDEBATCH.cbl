@@ -0,0 +1,256 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch/restart entry point for the CAO lot master file.
+      *          Applies a transaction file of lot changes against the
+      *          master opened by BDE, checkpointing after every
+      *          transaction so a restart resumes after the last one
+      *          successfully applied instead of reapplying the batch.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BDEBATCH.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OUTPUT-FILE
+           ASSIGN TO WS-CAO-FILE-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LOT-NUM-OUT
+           FILE STATUS IS WS-CAO-STATUS.
+       SELECT AUDIT-FILE
+           ASSIGN TO WS-AUDIT-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+       SELECT TRANS-FILE
+           ASSIGN TO WS-TRANS-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRANS-STATUS.
+       SELECT CHECKPOINT-FILE
+           ASSIGN TO WS-CKPT-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OUTPUT-FILE
+           DATA RECORD IS OUTPUT-REC.
+       01  OUTPUT-REC.
+           05 LOT-NUM-OUT              PIC 9(9).
+           05 OWNER-NAME-OUT           PIC A(26).
+           05 ASSESSED-EVALUATION-OUT  PIC 99999999V99.
+       FD  AUDIT-FILE
+           DATA RECORD IS AUDIT-REC.
+       01  AUDIT-REC.
+           05  AUDIT-LOT-NUM          PIC 9(9).
+           05  AUDIT-OP-TYPE          PIC X(10).
+           05  AUDIT-OLD-VALUE        PIC X(26).
+           05  AUDIT-NEW-VALUE        PIC X(26).
+           05  AUDIT-EVAL-AMOUNT      PIC X(11).
+           05  AUDIT-DATE             PIC 9(8).
+       FD  TRANS-FILE
+           DATA RECORD IS TRANS-REC.
+       01  TRANS-REC.
+           05  TRANS-LOT-NUM          PIC 9(9).
+           05  TRANS-OP-CODE          PIC X.
+           05  TRANS-OWNER-NAME       PIC A(26).
+           05  TRANS-ASSESSED-EVAL    PIC 9(8)V99.
+       FD  CHECKPOINT-FILE
+           DATA RECORD IS CHECKPOINT-REC.
+       01  CHECKPOINT-REC.
+           05  CKPT-TRANS-COUNT       PIC 9(9).
+       WORKING-STORAGE SECTION.
+       01  WS-CAO-FILE-PATH        PIC X(100).
+       01  WS-AUDIT-FILE-PATH      PIC X(100).
+       01  WS-TRANS-FILE-PATH      PIC X(100).
+       01  WS-CKPT-FILE-PATH       PIC X(100).
+       01  WS-CAO-STATUS           PIC XX    VALUE "00".
+       01  WS-AUDIT-STATUS         PIC XX    VALUE "00".
+       01  WS-TRANS-STATUS         PIC XX    VALUE "00".
+       01  WS-CKPT-STATUS          PIC XX    VALUE "00".
+       01  WS-EOF-FLAG             PIC X     VALUE "N".
+       01  WS-APPLIED-COUNT        PIC 9(9)  VALUE ZERO.
+       01  WS-SKIP-COUNT           PIC 9(9)  VALUE ZERO.
+       01  WS-RESTART-POINT        PIC 9(9)  VALUE ZERO.
+       01  WS-AUDIT-EVAL-EDIT      PIC ZZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM A-050-GET-PARMS.
+            PERFORM A-100-OPEN-FILES.
+            PERFORM A-200-READ-RESTART-POINT.
+            PERFORM B-100-SKIP-APPLIED-TRANSACTIONS.
+            PERFORM B-200-APPLY-TRANSACTIONS UNTIL WS-EOF-FLAG = "Y".
+            PERFORM Z-100-CLOSE-FILES.
+            STOP RUN.
+
+       A-050-GET-PARMS.
+            ACCEPT WS-CAO-FILE-PATH FROM ENVIRONMENT "CAO_FILE_PATH".
+            IF WS-CAO-FILE-PATH = SPACES
+                MOVE "C:\COBOL_Files\CAO.TXT" TO WS-CAO-FILE-PATH
+            END-IF.
+            ACCEPT WS-AUDIT-FILE-PATH FROM ENVIRONMENT "CAO_AUDIT_PATH".
+            IF WS-AUDIT-FILE-PATH = SPACES
+                MOVE "C:\COBOL_Files\AUDIT.TXT" TO WS-AUDIT-FILE-PATH
+            END-IF.
+            ACCEPT WS-TRANS-FILE-PATH FROM ENVIRONMENT "CAO_TRANS_PATH".
+            IF WS-TRANS-FILE-PATH = SPACES
+                MOVE "C:\COBOL_Files\CAOTRANS.TXT" TO WS-TRANS-FILE-PATH
+            END-IF.
+            ACCEPT WS-CKPT-FILE-PATH FROM ENVIRONMENT "CAO_CKPT_PATH".
+            IF WS-CKPT-FILE-PATH = SPACES
+                MOVE "C:\COBOL_Files\CAOCKPT.TXT" TO WS-CKPT-FILE-PATH
+            END-IF.
+
+       A-100-OPEN-FILES.
+            OPEN I-O OUTPUT-FILE.
+            IF WS-CAO-STATUS = "35"
+                OPEN OUTPUT OUTPUT-FILE
+                CLOSE OUTPUT-FILE
+                OPEN I-O OUTPUT-FILE
+            END-IF.
+            OPEN EXTEND AUDIT-FILE.
+            IF WS-AUDIT-STATUS = "35"
+                OPEN OUTPUT AUDIT-FILE
+            END-IF.
+            OPEN INPUT TRANS-FILE.
+            IF WS-TRANS-STATUS NOT = "00"
+                DISPLAY "TRANSACTION FILE NOT FOUND: "
+                    WS-TRANS-FILE-PATH
+                MOVE "Y" TO WS-EOF-FLAG
+            END-IF.
+
+       A-200-READ-RESTART-POINT.
+            MOVE ZERO TO WS-RESTART-POINT.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF WS-CKPT-STATUS = "00"
+                READ CHECKPOINT-FILE
+                    NOT AT END
+                        MOVE CKPT-TRANS-COUNT TO WS-RESTART-POINT
+                END-READ
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+
+       B-100-SKIP-APPLIED-TRANSACTIONS.
+            PERFORM UNTIL WS-SKIP-COUNT >= WS-RESTART-POINT
+                    OR WS-EOF-FLAG = "Y"
+                READ TRANS-FILE
+                    AT END
+                        MOVE "Y" TO WS-EOF-FLAG
+                    NOT AT END
+                        ADD 1 TO WS-SKIP-COUNT
+                END-READ
+            END-PERFORM.
+            MOVE WS-RESTART-POINT TO WS-APPLIED-COUNT.
+
+       B-200-APPLY-TRANSACTIONS.
+            READ TRANS-FILE
+                AT END
+                    MOVE "Y" TO WS-EOF-FLAG
+                NOT AT END
+                    PERFORM C-100-APPLY-ONE-TRANSACTION
+                    ADD 1 TO WS-APPLIED-COUNT
+                    PERFORM C-200-WRITE-CHECKPOINT
+            END-READ.
+
+       C-100-APPLY-ONE-TRANSACTION.
+            EVALUATE TRANS-OP-CODE
+                WHEN "C"
+                    PERFORM C-110-APPLY-CREATE
+                WHEN "N"
+                    PERFORM C-120-APPLY-NAME-CHANGE
+                WHEN "V"
+                    PERFORM C-130-APPLY-VALUATION-CHANGE
+                WHEN "D"
+                    PERFORM C-140-APPLY-DELETE
+                WHEN OTHER
+                    DISPLAY "UNKNOWN TRANSACTION CODE FOR LOT "
+                        TRANS-LOT-NUM
+            END-EVALUATE.
+
+       C-110-APPLY-CREATE.
+            MOVE TRANS-LOT-NUM TO LOT-NUM-OUT.
+            MOVE TRANS-OWNER-NAME TO OWNER-NAME-OUT.
+            MOVE TRANS-ASSESSED-EVAL TO ASSESSED-EVALUATION-OUT.
+            WRITE OUTPUT-REC
+                INVALID KEY
+                    DISPLAY "LOT ALREADY ON FILE: " TRANS-LOT-NUM
+                NOT INVALID KEY
+                    MOVE LOT-NUM-OUT TO AUDIT-LOT-NUM
+                    MOVE "CREATE" TO AUDIT-OP-TYPE
+                    MOVE SPACES TO AUDIT-OLD-VALUE
+                    MOVE OWNER-NAME-OUT TO AUDIT-NEW-VALUE
+                    MOVE ASSESSED-EVALUATION-OUT TO WS-AUDIT-EVAL-EDIT
+                    MOVE WS-AUDIT-EVAL-EDIT TO AUDIT-EVAL-AMOUNT
+                    ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+                    WRITE AUDIT-REC
+            END-WRITE.
+
+       C-120-APPLY-NAME-CHANGE.
+            MOVE TRANS-LOT-NUM TO LOT-NUM-OUT.
+            READ OUTPUT-FILE
+                INVALID KEY
+                    DISPLAY "LOT NOT FOUND: " TRANS-LOT-NUM
+                NOT INVALID KEY
+                    MOVE OWNER-NAME-OUT TO AUDIT-OLD-VALUE
+                    MOVE TRANS-OWNER-NAME TO OWNER-NAME-OUT
+                    REWRITE OUTPUT-REC
+                    MOVE LOT-NUM-OUT TO AUDIT-LOT-NUM
+                    MOVE "NAME-CHG" TO AUDIT-OP-TYPE
+                    MOVE OWNER-NAME-OUT TO AUDIT-NEW-VALUE
+                    MOVE SPACES TO AUDIT-EVAL-AMOUNT
+                    ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+                    WRITE AUDIT-REC
+            END-READ.
+
+       C-130-APPLY-VALUATION-CHANGE.
+            MOVE TRANS-LOT-NUM TO LOT-NUM-OUT.
+            READ OUTPUT-FILE
+                INVALID KEY
+                    DISPLAY "LOT NOT FOUND: " TRANS-LOT-NUM
+                NOT INVALID KEY
+                    MOVE ASSESSED-EVALUATION-OUT TO WS-AUDIT-EVAL-EDIT
+                    MOVE WS-AUDIT-EVAL-EDIT TO AUDIT-OLD-VALUE
+                    MOVE TRANS-ASSESSED-EVAL TO ASSESSED-EVALUATION-OUT
+                    REWRITE OUTPUT-REC
+                    MOVE LOT-NUM-OUT TO AUDIT-LOT-NUM
+                    MOVE "VALUE-CHG" TO AUDIT-OP-TYPE
+                    MOVE ASSESSED-EVALUATION-OUT TO WS-AUDIT-EVAL-EDIT
+                    MOVE WS-AUDIT-EVAL-EDIT TO AUDIT-NEW-VALUE
+                    MOVE SPACES TO AUDIT-EVAL-AMOUNT
+                    ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+                    WRITE AUDIT-REC
+            END-READ.
+
+       C-140-APPLY-DELETE.
+            MOVE TRANS-LOT-NUM TO LOT-NUM-OUT.
+            READ OUTPUT-FILE
+                INVALID KEY
+                    DISPLAY "LOT NOT FOUND: " TRANS-LOT-NUM
+                NOT INVALID KEY
+                    MOVE OWNER-NAME-OUT TO AUDIT-OLD-VALUE
+                    DELETE OUTPUT-FILE
+                        INVALID KEY
+                            DISPLAY "DELETE FAILED: " TRANS-LOT-NUM
+                        NOT INVALID KEY
+                            MOVE LOT-NUM-OUT TO AUDIT-LOT-NUM
+                            MOVE "DELETE" TO AUDIT-OP-TYPE
+                            MOVE SPACES TO AUDIT-NEW-VALUE
+                            MOVE SPACES TO AUDIT-EVAL-AMOUNT
+                            ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+                            WRITE AUDIT-REC
+                    END-DELETE
+            END-READ.
+
+       C-200-WRITE-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            MOVE WS-APPLIED-COUNT TO CKPT-TRANS-COUNT.
+            WRITE CHECKPOINT-REC.
+            CLOSE CHECKPOINT-FILE.
+
+       Z-100-CLOSE-FILES.
+            CLOSE OUTPUT-FILE.
+            CLOSE AUDIT-FILE.
+            CLOSE TRANS-FILE.
+       END PROGRAM BDEBATCH.
