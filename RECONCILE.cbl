@@ -0,0 +1,162 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: End-of-day reconciliation report. Reads today's
+      *          entries from the CAO lot-master audit log (written by
+      *          BDE/BDEBATCH) and today's entries from the ENRIQUEZ
+      *          order file and prints a single summary: count and
+      *          dollar total of tax-roll changes, count and dollar
+      *          total of framing orders.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT AUDIT-FILE
+           ASSIGN TO WS-AUDIT-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+       SELECT ORDER-FILE
+           ASSIGN TO WS-ORDER-FILE-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ORDER-NUM-OUT
+           FILE STATUS IS WS-ORDER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           DATA RECORD IS AUDIT-REC.
+       01  AUDIT-REC.
+           05  AUDIT-LOT-NUM          PIC 9(9).
+           05  AUDIT-OP-TYPE          PIC X(10).
+           05  AUDIT-OLD-VALUE        PIC X(26).
+           05  AUDIT-NEW-VALUE        PIC X(26).
+           05  AUDIT-EVAL-AMOUNT      PIC X(11).
+           05  AUDIT-DATE             PIC 9(8).
+       FD  ORDER-FILE
+           DATA RECORD IS ORDER-REC.
+       01  ORDER-REC.
+           05  ORDER-NUM-OUT            PIC 9(9).
+           05  ORDER-DATE-OUT           PIC 9(8).
+           05  ORDER-ITEM-COUNT-OUT     PIC 9(3).
+           05  ORDER-TOTAL-AMOUNT-OUT   PIC 9(5)V99.
+           05  ORDER-ITEM-OUT OCCURS 20 TIMES.
+               10  ORDER-LENGTH-WIDTH-OUT   PIC 9(3).
+               10  ORDER-TYPE-OF-FRAME-OUT  PIC X(10).
+               10  ORDER-FRAME-COLOR-OUT    PIC X(10).
+               10  ORDER-NUM-CROWNS-OUT     PIC 9(3).
+               10  ORDER-CHOICE-CB-OUT      PIC X(1).
+               10  ORDER-CHOICE-G-OUT       PIC X(1).
+               10  ORDER-ITEM-AMOUNT-OUT    PIC 999V99.
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-PATH      PIC X(100).
+       01  WS-ORDER-FILE-PATH      PIC X(100).
+       01  WS-AUDIT-STATUS         PIC XX    VALUE "00".
+       01  WS-ORDER-STATUS         PIC XX    VALUE "00".
+       01  WS-TODAY-DATE           PIC 9(8).
+       01  WS-EOF-FLAG             PIC X     VALUE "N".
+
+       01  WS-TAXROLL-COUNT        PIC 9(5)    VALUE ZERO.
+       01  WS-TAXROLL-TOTAL        PIC 9(8)V99 VALUE ZERO.
+       01  WS-ORDER-COUNT          PIC 9(5)    VALUE ZERO.
+       01  WS-ORDER-TOTAL          PIC 9(8)V99 VALUE ZERO.
+
+       01  WS-AUDIT-VALUE-PARSE.
+           05  WS-AUDIT-VALUE-EDIT  PIC ZZZZZZZ9.99.
+           05  FILLER               PIC X(16).
+       01  WS-AUDIT-EVAL-PARSE      PIC ZZZZZZZ9.99.
+       01  WS-AUDIT-VALUE-NUM       PIC 9(8)V99.
+
+       01  REPORT-FIELDS.
+           05  WS-R-TAXROLL-COUNT   PIC ZZZZ9.
+           05  WS-R-TAXROLL-TOTAL   PIC ZZZZZZZ9.99.
+           05  WS-R-ORDER-COUNT     PIC ZZZZ9.
+           05  WS-R-ORDER-TOTAL     PIC ZZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM A-050-GET-PARMS.
+            ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+            PERFORM B-100-SUMMARIZE-AUDIT-FILE.
+            PERFORM B-200-SUMMARIZE-ORDER-FILE.
+            PERFORM C-100-PRINT-SUMMARY.
+            STOP RUN.
+
+       A-050-GET-PARMS.
+            ACCEPT WS-AUDIT-FILE-PATH FROM ENVIRONMENT "CAO_AUDIT_PATH".
+            IF WS-AUDIT-FILE-PATH = SPACES
+                MOVE "C:\COBOL_Files\AUDIT.TXT" TO WS-AUDIT-FILE-PATH
+            END-IF.
+            ACCEPT WS-ORDER-FILE-PATH FROM ENVIRONMENT "ORDER_FILE_PATH".
+            IF WS-ORDER-FILE-PATH = SPACES
+                MOVE "C:\COBOL_Files\ORDERS.TXT" TO WS-ORDER-FILE-PATH
+            END-IF.
+
+       B-100-SUMMARIZE-AUDIT-FILE.
+            MOVE "N" TO WS-EOF-FLAG.
+            OPEN INPUT AUDIT-FILE.
+            IF WS-AUDIT-STATUS = "00"
+                PERFORM UNTIL WS-EOF-FLAG = "Y"
+                    READ AUDIT-FILE
+                        AT END
+                            MOVE "Y" TO WS-EOF-FLAG
+                        NOT AT END
+                            PERFORM B-110-TALLY-AUDIT-REC
+                    END-READ
+                END-PERFORM
+                CLOSE AUDIT-FILE
+            END-IF.
+
+       B-110-TALLY-AUDIT-REC.
+            IF AUDIT-DATE = WS-TODAY-DATE
+                ADD 1 TO WS-TAXROLL-COUNT
+                EVALUATE AUDIT-OP-TYPE
+                    WHEN "VALUE-CHG"
+                        MOVE AUDIT-NEW-VALUE TO WS-AUDIT-VALUE-PARSE
+                        MOVE WS-AUDIT-VALUE-EDIT TO WS-AUDIT-VALUE-NUM
+                        ADD WS-AUDIT-VALUE-NUM TO WS-TAXROLL-TOTAL
+                    WHEN "CREATE"
+                        MOVE AUDIT-EVAL-AMOUNT TO WS-AUDIT-EVAL-PARSE
+                        MOVE WS-AUDIT-EVAL-PARSE TO WS-AUDIT-VALUE-NUM
+                        ADD WS-AUDIT-VALUE-NUM TO WS-TAXROLL-TOTAL
+                END-EVALUATE
+            END-IF.
+
+       B-200-SUMMARIZE-ORDER-FILE.
+            MOVE "N" TO WS-EOF-FLAG.
+            OPEN INPUT ORDER-FILE.
+            IF WS-ORDER-STATUS = "00"
+                PERFORM UNTIL WS-EOF-FLAG = "Y"
+                    READ ORDER-FILE NEXT RECORD
+                        AT END
+                            MOVE "Y" TO WS-EOF-FLAG
+                        NOT AT END
+                            PERFORM B-210-TALLY-ORDER-REC
+                    END-READ
+                END-PERFORM
+                CLOSE ORDER-FILE
+            END-IF.
+
+       B-210-TALLY-ORDER-REC.
+            IF ORDER-DATE-OUT = WS-TODAY-DATE
+                ADD 1 TO WS-ORDER-COUNT
+                ADD ORDER-TOTAL-AMOUNT-OUT TO WS-ORDER-TOTAL
+            END-IF.
+
+       C-100-PRINT-SUMMARY.
+            MOVE WS-TAXROLL-COUNT TO WS-R-TAXROLL-COUNT.
+            MOVE WS-TAXROLL-TOTAL TO WS-R-TAXROLL-TOTAL.
+            MOVE WS-ORDER-COUNT TO WS-R-ORDER-COUNT.
+            MOVE WS-ORDER-TOTAL TO WS-R-ORDER-TOTAL.
+            DISPLAY "===== DAILY RECONCILIATION REPORT =====".
+            DISPLAY "DATE: " WS-TODAY-DATE.
+            DISPLAY "-----------------------------------------".
+            DISPLAY "TAX ROLL CHANGES  : " WS-R-TAXROLL-COUNT.
+            DISPLAY "  DOLLAR TOTAL    : " WS-R-TAXROLL-TOTAL.
+            DISPLAY "FRAMING ORDERS    : " WS-R-ORDER-COUNT.
+            DISPLAY "  DOLLAR TOTAL    : " WS-R-ORDER-TOTAL.
+            DISPLAY "-----------------------------------------".
+       END PROGRAM RECONCILE.
