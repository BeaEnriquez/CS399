@@ -11,7 +11,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT OUTPUT-FILE
-           ASSIGN TO "C:\COBOL_Files\CAO.TXT".
+           ASSIGN TO WS-CAO-FILE-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LOT-NUM-OUT
+           FILE STATUS IS WS-CAO-STATUS.
+       SELECT AUDIT-FILE
+           ASSIGN TO WS-AUDIT-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  OUTPUT-FILE
@@ -20,15 +28,40 @@
            05 LOT-NUM-OUT              PIC 9(9).
            05 OWNER-NAME-OUT           PIC A(26).
            05 ASSESSED-EVALUATION-OUT  PIC 99999999V99.
+       FD  AUDIT-FILE
+           DATA RECORD IS AUDIT-REC.
+       01  AUDIT-REC.
+           05  AUDIT-LOT-NUM          PIC 9(9).
+           05  AUDIT-OP-TYPE          PIC X(10).
+           05  AUDIT-OLD-VALUE        PIC X(26).
+           05  AUDIT-NEW-VALUE        PIC X(26).
+           05  AUDIT-EVAL-AMOUNT      PIC X(11).
+           05  AUDIT-DATE             PIC 9(8).
        WORKING-STORAGE SECTION.
        01  RESPONSES.
            05  RESPONSE-IN-WS  PIC 9     VALUE 5.
            05  OTHER-RESP      PIC X     VALUE SPACES.
            05  UPDATE-RESP     PIC 9     VALUE 6.
+       01  WS-CAO-FILE-PATH    PIC X(100).
+       01  WS-AUDIT-FILE-PATH  PIC X(100).
+       01  WS-CAO-STATUS       PIC XX    VALUE "00".
+       01  WS-AUDIT-STATUS     PIC XX    VALUE "00".
+       01  WS-AUDIT-OLD-EVAL   PIC 99999999V99.
+       01  WS-AUDIT-EVAL-EDIT  PIC ZZZZZZZ9.99.
        01  CREATING.
            05  LOT-NUM                 PIC 9(9).
            05  OWNER-NAME              PIC A(26).
            05  ASSESSED-EVALUATION     PIC 99999999V99.
+       01  WS-ENTRY-VALID          PIC X     VALUE "N".
+       01  REPORT-FIELDS.
+           05  WS-EOF-FLAG             PIC X     VALUE "N".
+           05  WS-TOTAL-EVALUATION     PIC 9(9)V99 VALUE ZERO.
+           05  WS-PRINT-LINE.
+               10  WS-P-LOT            PIC 9(9).
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  WS-P-OWNER          PIC A(26).
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  WS-P-EVAL           PIC ZZZZZZZ9.99.
        SCREEN SECTION.
        01  DATA-ENTRY-SCREEN.
            05  VALUE "MENU"   BLANK SCREEN     LINE 1 COL 10.
@@ -68,70 +101,258 @@
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            PERFORM A-100-INITIALIZE.
+            PERFORM A-050-GET-PARMS.
             PERFORM A-100-MENU.
 
-
             EVALUATE TRUE
+            WHEN RESPONSE-IN-WS = 3
+               PERFORM B-300-PRINT-MASTER-FILE
+
             WHEN RESPONSE-IN-WS = 1
+               PERFORM A-100-INITIALIZE
+               PERFORM A-110-OPEN-AUDIT
                PERFORM B-100-CREATING-FILE UNTIL OTHER-RESP = "Q"
+               PERFORM B-150
 
             WHEN RESPONSE-IN-WS = 2
+               PERFORM A-100-INITIALIZE
+               PERFORM A-110-OPEN-AUDIT
                PERFORM B-200-UPDATE-FILE
-                   IF UPDATE-RESP = 1 THEN
+               EVALUATE TRUE
+                   WHEN UPDATE-RESP = 1
                        PERFORM B-200-UPDATE-NAME UNTIL OTHER-RESP = "Q"
-                       PERFORM B-200-UPDATE-FILE
-                   ELSE IF UPDATE-RESP = 2 THEN
+                   WHEN UPDATE-RESP = 2
                        PERFORM B-200-UPDATE-VALUATION
                            UNTIL OTHER-RESP = "Q"
-                   END-IF
+                   WHEN UPDATE-RESP = 4
+                       PERFORM B-200-ADD-LOT UNTIL OTHER-RESP = "Q"
+                   WHEN UPDATE-RESP = 5
+                       PERFORM B-200-REMOVE-LOT UNTIL OTHER-RESP = "Q"
+               END-EVALUATE
+               PERFORM B-150
             END-EVALUATE.
 
-            PERFORM B-150.
+            STOP RUN.
+
 
+       A-050-GET-PARMS.
+            ACCEPT WS-CAO-FILE-PATH FROM ENVIRONMENT "CAO_FILE_PATH".
+            IF WS-CAO-FILE-PATH = SPACES
+                MOVE "C:\COBOL_Files\CAO.TXT" TO WS-CAO-FILE-PATH
+            END-IF.
+            ACCEPT WS-AUDIT-FILE-PATH FROM ENVIRONMENT "CAO_AUDIT_PATH".
+            IF WS-AUDIT-FILE-PATH = SPACES
+                MOVE "C:\COBOL_Files\AUDIT.TXT" TO WS-AUDIT-FILE-PATH
+            END-IF.
 
        A-100-INITIALIZE.
-            OPEN OUTPUT OUTPUT-FILE.
+            OPEN I-O OUTPUT-FILE.
+            IF WS-CAO-STATUS = "35"
+                OPEN OUTPUT OUTPUT-FILE
+                CLOSE OUTPUT-FILE
+                OPEN I-O OUTPUT-FILE
+            END-IF.
+
+       A-110-OPEN-AUDIT.
+            OPEN EXTEND AUDIT-FILE.
+            IF WS-AUDIT-STATUS = "35"
+                OPEN OUTPUT AUDIT-FILE
+            END-IF.
 
        A-100-MENU.
             DISPLAY DATA-ENTRY-SCREEN.
             ACCEPT DATA-ENTRY-SCREEN.
 
+       B-105-VALIDATE-NEW-LOT.
+            MOVE "Y" TO WS-ENTRY-VALID.
+            IF OWNER-NAME = SPACES
+                DISPLAY "OWNER NAME CANNOT BE BLANK" LINE 16 COL 10
+                MOVE "N" TO WS-ENTRY-VALID
+            END-IF.
+            IF ASSESSED-EVALUATION = ZERO
+                DISPLAY "ASSESSED EVALUATION CANNOT BE ZERO"
+                    LINE 17 COL 10
+                MOVE "N" TO WS-ENTRY-VALID
+            END-IF.
+            IF WS-ENTRY-VALID = "Y"
+                MOVE LOT-NUM TO LOT-NUM-OUT
+                READ OUTPUT-FILE
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        DISPLAY "LOT NUMBER ALREADY ON FILE"
+                            LINE 18 COL 10
+                        MOVE "N" TO WS-ENTRY-VALID
+                END-READ
+            END-IF.
+
        B-100-CREATING-FILE.
-            DISPLAY CREATING-FILE.
-            ACCEPT LOT-NUM LINE 3 COL 25.
-            ACCEPT OWNER-NAME  LINE 5 COL 25.
-            ACCEPT ASSESSED-EVALUATION LINE 7 COL 30.
-            MOVE LOT-NUM TO LOT-NUM-OUT.
+            MOVE "N" TO WS-ENTRY-VALID.
+            PERFORM UNTIL WS-ENTRY-VALID = "Y"
+                DISPLAY CREATING-FILE
+                ACCEPT LOT-NUM LINE 3 COL 25
+                ACCEPT OWNER-NAME  LINE 5 COL 25
+                ACCEPT ASSESSED-EVALUATION LINE 7 COL 30
+                PERFORM B-105-VALIDATE-NEW-LOT
+            END-PERFORM.
             MOVE OWNER-NAME TO OWNER-NAME-OUT.
             MOVE ASSESSED-EVALUATION TO ASSESSED-EVALUATION-OUT.
-             WRITE OUTPUT-REC.
+            WRITE OUTPUT-REC.
+            MOVE LOT-NUM-OUT TO AUDIT-LOT-NUM.
+            MOVE "CREATE" TO AUDIT-OP-TYPE.
+            MOVE SPACES TO AUDIT-OLD-VALUE.
+            MOVE OWNER-NAME-OUT TO AUDIT-NEW-VALUE.
+            MOVE ASSESSED-EVALUATION-OUT TO WS-AUDIT-EVAL-EDIT.
+            MOVE WS-AUDIT-EVAL-EDIT TO AUDIT-EVAL-AMOUNT.
+            ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+            WRITE AUDIT-REC.
             DISPLAY OTHER-RESP-INFO.
             ACCEPT OTHER-RESP-INFO.
 
        B-150.
             CLOSE OUTPUT-FILE.
+            CLOSE AUDIT-FILE.
+
+       B-300-PRINT-MASTER-FILE.
+            OPEN INPUT OUTPUT-FILE.
+            IF WS-CAO-STATUS = "35"
+                DISPLAY "MASTER FILE NOT FOUND"
+            ELSE
+                MOVE "N" TO WS-EOF-FLAG
+                MOVE ZERO TO WS-TOTAL-EVALUATION
+                DISPLAY " "
+                DISPLAY "LOT MASTER FILE LISTING"
+                DISPLAY "LOT NUMBER   OWNER NAME                   "
+                   "ASSESSED EVALUATION"
+                PERFORM UNTIL WS-EOF-FLAG = "Y"
+                    READ OUTPUT-FILE
+                        AT END
+                            MOVE "Y" TO WS-EOF-FLAG
+                        NOT AT END
+                            MOVE LOT-NUM-OUT TO WS-P-LOT
+                            MOVE OWNER-NAME-OUT TO WS-P-OWNER
+                            MOVE ASSESSED-EVALUATION-OUT TO WS-P-EVAL
+                            DISPLAY WS-PRINT-LINE
+                            ADD ASSESSED-EVALUATION-OUT
+                                TO WS-TOTAL-EVALUATION
+                    END-READ
+                END-PERFORM
+                DISPLAY "----------------------------------------------"
+                DISPLAY "TOTAL ASSESSED EVALUATION: "
+                    WS-TOTAL-EVALUATION
+                CLOSE OUTPUT-FILE
+            END-IF.
 
        B-200-UPDATE-FILE.
            DISPLAY UPDATE-FILE.
            ACCEPT UPDATE-FILE.
 
        B-200-UPDATE-NAME.
-            DISPLAY "UPDATE NAME: "   BLANK SCREEN LINE 3 COL 10.
-            ACCEPT OWNER-NAME  LINE 3 COL 25.
-            MOVE OWNER-NAME TO OWNER-NAME-OUT.
+            DISPLAY "UPDATE NAME"   BLANK SCREEN LINE 1 COL 10.
+            DISPLAY "LOT NUMBER:"                LINE 3 COL 10.
+            ACCEPT LOT-NUM LINE 3 COL 25.
+            MOVE LOT-NUM TO LOT-NUM-OUT.
+            READ OUTPUT-FILE
+                INVALID KEY
+                    DISPLAY "LOT NOT FOUND"       LINE 16 COL 10
+                NOT INVALID KEY
+                    DISPLAY "NEW OWNER NAME:"     LINE 5 COL 10
+                    MOVE OWNER-NAME-OUT TO AUDIT-OLD-VALUE
+                    ACCEPT OWNER-NAME  LINE 5 COL 25
+                    MOVE OWNER-NAME TO OWNER-NAME-OUT
+                    REWRITE OUTPUT-REC
+                    MOVE LOT-NUM-OUT TO AUDIT-LOT-NUM
+                    MOVE "NAME-CHG" TO AUDIT-OP-TYPE
+                    MOVE OWNER-NAME-OUT TO AUDIT-NEW-VALUE
+                    MOVE SPACES TO AUDIT-EVAL-AMOUNT
+                    ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+                    WRITE AUDIT-REC
+            END-READ.
 
             DISPLAY OTHER-RESP-INFO.
             ACCEPT OTHER-RESP-INFO.
 
        B-200-UPDATE-VALUATION.
-            DISPLAY "UPDATE ASSESSED-VALUATION"
-               BLANK SCREEN LINE 3 COL 10.
-            ACCEPT ASSESSED-EVALUATION LINE 3 COL 40.
+            DISPLAY "UPDATE ASSESSED EVALUATION"  BLANK SCREEN
+               LINE 1 COL 10.
+            DISPLAY "LOT NUMBER:"                 LINE 3 COL 10.
+            ACCEPT LOT-NUM LINE 3 COL 25.
+            MOVE LOT-NUM TO LOT-NUM-OUT.
+            READ OUTPUT-FILE
+                INVALID KEY
+                    DISPLAY "LOT NOT FOUND"        LINE 16 COL 10
+                NOT INVALID KEY
+                    DISPLAY "NEW ASSESSED EVAL:"   LINE 5 COL 10
+                    MOVE ASSESSED-EVALUATION-OUT TO WS-AUDIT-OLD-EVAL
+                    MOVE WS-AUDIT-OLD-EVAL TO WS-AUDIT-EVAL-EDIT
+                    MOVE WS-AUDIT-EVAL-EDIT TO AUDIT-OLD-VALUE
+                    ACCEPT ASSESSED-EVALUATION LINE 5 COL 30
+                    MOVE ASSESSED-EVALUATION TO ASSESSED-EVALUATION-OUT
+                    REWRITE OUTPUT-REC
+                    MOVE LOT-NUM-OUT TO AUDIT-LOT-NUM
+                    MOVE "VALUE-CHG" TO AUDIT-OP-TYPE
+                    MOVE ASSESSED-EVALUATION-OUT TO WS-AUDIT-EVAL-EDIT
+                    MOVE WS-AUDIT-EVAL-EDIT TO AUDIT-NEW-VALUE
+                    MOVE SPACES TO AUDIT-EVAL-AMOUNT
+                    ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+                    WRITE AUDIT-REC
+            END-READ.
+
+            DISPLAY OTHER-RESP-INFO.
+            ACCEPT OTHER-RESP-INFO.
+
+       B-200-ADD-LOT.
+            MOVE "N" TO WS-ENTRY-VALID.
+            PERFORM UNTIL WS-ENTRY-VALID = "Y"
+                DISPLAY CREATING-FILE
+                ACCEPT LOT-NUM LINE 3 COL 25
+                ACCEPT OWNER-NAME  LINE 5 COL 25
+                ACCEPT ASSESSED-EVALUATION LINE 7 COL 30
+                PERFORM B-105-VALIDATE-NEW-LOT
+            END-PERFORM.
+            MOVE OWNER-NAME TO OWNER-NAME-OUT.
             MOVE ASSESSED-EVALUATION TO ASSESSED-EVALUATION-OUT.
+            WRITE OUTPUT-REC
+                INVALID KEY
+                    DISPLAY "LOT ALREADY ON FILE"  LINE 16 COL 10
+                NOT INVALID KEY
+                    MOVE LOT-NUM-OUT TO AUDIT-LOT-NUM
+                    MOVE "CREATE" TO AUDIT-OP-TYPE
+                    MOVE SPACES TO AUDIT-OLD-VALUE
+                    MOVE OWNER-NAME-OUT TO AUDIT-NEW-VALUE
+                    MOVE ASSESSED-EVALUATION-OUT TO WS-AUDIT-EVAL-EDIT
+                    MOVE WS-AUDIT-EVAL-EDIT TO AUDIT-EVAL-AMOUNT
+                    ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+                    WRITE AUDIT-REC
+            END-WRITE.
+            DISPLAY OTHER-RESP-INFO.
+            ACCEPT OTHER-RESP-INFO.
 
+       B-200-REMOVE-LOT.
+            DISPLAY "REMOVE FROM TAX ROLLS" BLANK SCREEN LINE 1 COL 10.
+            DISPLAY "LOT NUMBER:"                        LINE 3 COL 10.
+            ACCEPT LOT-NUM LINE 3 COL 25.
+            MOVE LOT-NUM TO LOT-NUM-OUT.
+            READ OUTPUT-FILE
+                INVALID KEY
+                    DISPLAY "LOT NOT FOUND"              LINE 16 COL 10
+                NOT INVALID KEY
+                    MOVE OWNER-NAME-OUT TO AUDIT-OLD-VALUE
+                    DELETE OUTPUT-FILE
+                        INVALID KEY
+                            DISPLAY "DELETE FAILED"      LINE 16 COL 10
+                        NOT INVALID KEY
+                            MOVE LOT-NUM-OUT TO AUDIT-LOT-NUM
+                            MOVE "DELETE" TO AUDIT-OP-TYPE
+                            MOVE SPACES TO AUDIT-NEW-VALUE
+                            MOVE SPACES TO AUDIT-EVAL-AMOUNT
+                            ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+                            WRITE AUDIT-REC
+                    END-DELETE
+            END-READ.
             DISPLAY OTHER-RESP-INFO.
             ACCEPT OTHER-RESP-INFO.
+
        C-100-LOOP.
            DISPLAY DATA-ENTRY-SCREEN.
            ACCEPT DATA-ENTRY-SCREEN.
